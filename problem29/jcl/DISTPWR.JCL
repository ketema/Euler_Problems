@@ -0,0 +1,64 @@
+//DISTPWR  JOB (ACCTNO),'DISTINCT POWERS NIGHTLY',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//         TIME=(0,30)
+//*********************************************************************
+//* NIGHTLY DISTINCT-POWERS PRODUCTION RUN
+//*
+//* STEP TSTRUN RUNS THE TEST-DISTINCT-POWERS UNIT TEST SUITE FIRST.
+//* TEST-DISTINCT-POWERS ENDS WITH STOP RUN WITH ERROR STATUS 1 IF ANY
+//* OF ITS TESTS-RUN/TESTS-PASSED/TESTS-FAILED CHECKS FAILED, SO A
+//* REGRESSION IN THE DISTINCT-COUNT LOGIC COMES BACK AS A NON-ZERO
+//* RETURN CODE HERE.
+//*
+//* STEP PRODRUN IS CODED COND=(0,NE,TSTRUN) - IT IS BYPASSED UNLESS
+//* TSTRUN ENDED WITH RETURN CODE 0, SO A FAILING TEST SUITE GATES THE
+//* PRODUCTION STEP OFF INSTEAD OF LETTING A KNOWN-BAD BUILD UPDATE
+//* THE NIGHTLY REPORT, AUDIT LOG, AND INTERCHANGE FILE.
+//*********************************************************************
+//*
+//TSTRUN   EXEC PGM=DPWRTEST
+//STEPLIB  DD DSN=PROD.DISTPWR.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*        PRODRUN DD NAMES MATCH THE ASSIGN-TO LITERALS CODED IN
+//*        DISTINCT-POWERS' FILE-CONTROL (RANGEIN.DAT, DISTPWR.RPT,
+//*        DISTPWR.AUD, DISTPWR.OUT, DISTPWR.CKP - SEE RPTLINE.CPY,
+//*        AUDITREC.CPY, DSTPINTR.CPY, AND CKPOINT.CPY).  DISTPWR.CKP
+//*        AND POWERTBL ARE BOTH DISP=(MOD,CATLG,CATLG) AND NOT
+//*        RE-CREATED EACH RUN SO A RESTARTED JOB STREAM PICKS UP
+//*        WHERE THE LAST ONE LEFT OFF - POWERTBL HOLDS THE IN-FLIGHT
+//*        REQUEST'S a**b KEYS THAT A GEN-PHASE RESTART RESUMES ONTO.
+//*
+//PRODRUN  EXEC PGM=DISTPWR,COND=(0,NE,TSTRUN)
+//STEPLIB  DD DSN=PROD.DISTPWR.LOADLIB,DISP=SHR
+//RANGEIN  DD DSN=PROD.DISTPWR.RANGEIN,DISP=SHR
+//DISTPWR  DD DSN=PROD.DISTPWR.REPORT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DISTPWRA DD DSN=PROD.DISTPWR.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//DISTPWRC DD DSN=PROD.DISTPWR.CHKPOINT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//*        DISTPWR.OUT - DOWNSTREAM INTERCHANGE FEED, SEE DSTPINTR.CPY
+//DISTPWRO DD DSN=PROD.DISTPWR.OUT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//*        POWERTBL IS KEPT ON A CATALOGED DATASET, NOT A &&TEMP ONE,
+//*        AND NOT DELETED ON AN ABNORMAL STEP END - A &&TEMP DATASET
+//*        DISAPPEARS WHEN THE JOB ENDS REGARDLESS OF DISP, WHICH
+//*        WOULD DEFEAT THE GEN-PHASE CHECKPOINT/RESTART BEFORE A
+//*        RESTARTED JOB EVEN GOT TO READ DISTPWR.CKP.
+//POWERTBL DD DSN=PROD.DISTPWR.POWERTBL,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=1408,BLKSIZE=0)
+//SORTWORK DD DSN=&&SORTWORK,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=1408,BLKSIZE=0)
+//POWERSRT DD DSN=&&POWERSRT,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=1408,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
