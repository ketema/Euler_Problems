@@ -17,14 +17,25 @@
            05  WS-IDX              PIC 9(5).
            05  WS-COUNT            PIC 9(5) VALUE 0.
            05  WS-DISTINCT         PIC 9(5) VALUE 0.
-           05  WS-LOG-VALUE        COMP-2.
-           05  WS-PREV-LOG         COMP-2 VALUE -1.
-           05  WS-EPSILON          COMP-2 VALUE 0.0000001.
-           05  WS-DIFF             COMP-2.
+
+      *>   Exact big-integer arithmetic for a^b, mirroring
+      *>   DISTINCT-POWERS' COMPUTE-POWER-KEY.
+       01  WS-BIGNUM.
+           05  WS-BN-LEN           PIC 9(03).
+           05  WS-BN-CARRY         PIC 9(05).
+           05  WS-BN-PROD          PIC 9(05).
+           05  WS-BN-IDX           PIC 9(03).
+           05  WS-BX               PIC 999.
+           05  WS-KEY-POS          PIC 9(03).
+           05  WS-BN-DIGIT OCCURS 210 TIMES PIC 9.
+
+       01  WS-POWER-KEY            PIC X(210).
+       01  WS-PREV-KEY             PIC X(210).
 
        01  WS-POWERS-TABLE.
-           05  WS-POWER OCCURS 9801 TIMES.
-               10  WS-LOG-A-B      COMP-2.
+           05  WS-POWER OCCURS 1 TO 9801 TIMES
+                       DEPENDING ON WS-COUNT.
+               10  WS-TBL-KEY      PIC X(210).
 
        01  TEST-RESULT             PIC 9(5).
        01  EXPECTED-RESULT         PIC 9(5).
@@ -100,76 +111,84 @@
                DISPLAY "  FAIL: Expected 177, got " TEST-RESULT
            END-IF.
 
-      *>   NOTE: Due to COMP-2 floating point precision in log
-      *>   calculations, this may differ from exact answer (9183)
        TEST-LARGE-CASE-100.
            ADD 1 TO TESTS-RUN.
            MOVE 100 TO WS-MAX.
            PERFORM CALCULATE-DISTINCT.
            MOVE WS-DISTINCT TO TEST-RESULT.
-           MOVE 9172 TO EXPECTED-RESULT.
+           MOVE 9183 TO EXPECTED-RESULT.
 
            IF TEST-RESULT = EXPECTED-RESULT
                ADD 1 TO TESTS-PASSED
-               DISPLAY "  PASS: 2 <= a,b <= 100 gives 9172"
-               DISPLAY "        (Note: exact answer is 9183,"
-               DISPLAY "         difference due to FP precision)"
+               DISPLAY "  PASS: 2 <= a,b <= 100 gives 9183"
            ELSE
                ADD 1 TO TESTS-FAILED
-               DISPLAY "  FAIL: Expected 9172, got " TEST-RESULT
+               DISPLAY "  FAIL: Expected 9183, got " TEST-RESULT
            END-IF.
 
        CALCULATE-DISTINCT.
       *>   Reset variables
            MOVE 0 TO WS-COUNT.
            MOVE 0 TO WS-DISTINCT.
-           MOVE -1 TO WS-PREV-LOG.
-
-      *>   Initialize all array values to 0
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-                   UNTIL WS-IDX > 9801
-               MOVE 0 TO WS-LOG-A-B(WS-IDX)
-           END-PERFORM.
 
-      *>   Generate all log(a^b) = b * log(a) values
+      *>   Generate the exact digit string for every a^b
            PERFORM VARYING WS-A FROM 2 BY 1
                    UNTIL WS-A > WS-MAX
                PERFORM VARYING WS-B FROM 2 BY 1
                        UNTIL WS-B > WS-MAX
                    ADD 1 TO WS-COUNT
-                   COMPUTE WS-LOG-VALUE = WS-B *
-                           FUNCTION LOG(WS-A)
-                   MOVE WS-LOG-VALUE TO
-                        WS-LOG-A-B(WS-COUNT)
+                   PERFORM COMPUTE-POWER-KEY
+                   MOVE WS-POWER-KEY TO WS-TBL-KEY(WS-COUNT)
                END-PERFORM
            END-PERFORM.
 
-      *>   Sort the array (only the filled portion)
-           SORT WS-POWER ON ASCENDING KEY WS-LOG-A-B.
+      *>   Sort the array (exact digit-string order = numeric order)
+           SORT WS-POWER ON ASCENDING KEY WS-TBL-KEY.
 
-      *>   Count distinct values (skip zeros from sorting)
-           IF WS-COUNT > 0
-      *>       Find first non-zero value
-               PERFORM VARYING WS-IDX FROM 1 BY 1
-                       UNTIL WS-IDX > 9801 OR
-                             WS-LOG-A-B(WS-IDX) > 0
-                   CONTINUE
-               END-PERFORM
+      *>   Count distinct values (exact string compare, no epsilon)
+           MOVE 1 TO WS-DISTINCT
+           MOVE WS-TBL-KEY(1) TO WS-PREV-KEY
 
-               IF WS-IDX <= 9801
-                   MOVE 1 TO WS-DISTINCT
-                   MOVE WS-LOG-A-B(WS-IDX) TO WS-PREV-LOG
-                   ADD 1 TO WS-IDX
-
-                   PERFORM VARYING WS-IDX FROM WS-IDX BY 1
-                           UNTIL WS-IDX > 9801 OR
-                                 WS-LOG-A-B(WS-IDX) = 0
-                       COMPUTE WS-DIFF =
-                               WS-LOG-A-B(WS-IDX) - WS-PREV-LOG
-                       IF WS-DIFF > WS-EPSILON
-                           ADD 1 TO WS-DISTINCT
-                           MOVE WS-LOG-A-B(WS-IDX) TO WS-PREV-LOG
-                       END-IF
-                   END-PERFORM
+           PERFORM VARYING WS-IDX FROM 2 BY 1
+                   UNTIL WS-IDX > WS-COUNT
+               IF WS-TBL-KEY(WS-IDX) NOT = WS-PREV-KEY
+                   ADD 1 TO WS-DISTINCT
+                   MOVE WS-TBL-KEY(WS-IDX) TO WS-PREV-KEY
                END-IF
-           END-IF.
+           END-PERFORM.
+
+      *>   Compute WS-A raised to WS-B as an exact decimal digit
+      *>   string, left-zero-padded to WS-POWER-KEY's full width.
+       COMPUTE-POWER-KEY.
+           MOVE 1 TO WS-BN-LEN
+           MOVE 1 TO WS-BN-DIGIT(1)
+           PERFORM VARYING WS-BN-IDX FROM 2 BY 1
+                   UNTIL WS-BN-IDX > 210
+               MOVE 0 TO WS-BN-DIGIT(WS-BN-IDX)
+           END-PERFORM
+
+           PERFORM VARYING WS-BX FROM 1 BY 1 UNTIL WS-BX > WS-B
+               MOVE 0 TO WS-BN-CARRY
+               PERFORM VARYING WS-BN-IDX FROM 1 BY 1
+                       UNTIL WS-BN-IDX > WS-BN-LEN
+                   COMPUTE WS-BN-PROD =
+                           WS-BN-DIGIT(WS-BN-IDX) * WS-A + WS-BN-CARRY
+                   COMPUTE WS-BN-DIGIT(WS-BN-IDX) =
+                           FUNCTION MOD(WS-BN-PROD, 10)
+                   COMPUTE WS-BN-CARRY = WS-BN-PROD / 10
+               END-PERFORM
+               PERFORM UNTIL WS-BN-CARRY = 0
+                   ADD 1 TO WS-BN-LEN
+                   COMPUTE WS-BN-DIGIT(WS-BN-LEN) =
+                           FUNCTION MOD(WS-BN-CARRY, 10)
+                   COMPUTE WS-BN-CARRY = WS-BN-CARRY / 10
+               END-PERFORM
+           END-PERFORM
+
+           MOVE ALL "0" TO WS-POWER-KEY
+           PERFORM VARYING WS-BN-IDX FROM 1 BY 1
+                   UNTIL WS-BN-IDX > WS-BN-LEN
+               COMPUTE WS-KEY-POS = 210 - WS-BN-IDX + 1
+               MOVE WS-BN-DIGIT(WS-BN-IDX) TO
+                    WS-POWER-KEY(WS-KEY-POS:1)
+           END-PERFORM.
