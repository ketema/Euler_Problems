@@ -1,60 +1,900 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DISTINCT-POWERS.
       *> Project Euler Problem 29: Distinct Powers
-      *> Find distinct values of a^b for 2 <= a,b <= 100
+      *> Find distinct values of a^b for one or more given A/B ranges
+      *>
+      *> The A/B range is no longer hardcoded.  RANGE-CARD-FILE is a
+      *> transaction file of range requests (copybook RANGEREQ.CPY) -
+      *> one A-MIN/A-MAX/B-MIN/B-MAX per record - so a whole batch of
+      *> range requests can be cleared in a single job submission
+      *> instead of resubmitting the job per range.  If the file is
+      *> absent, a single default 2-100 request is run so an ad-hoc
+      *> run without a transaction file still works.
+      *>
+      *> Distinct values are determined by computing each a^b as an
+      *> exact integer (digit by digit, no floating point) and sorting
+      *> the zero-padded decimal digit strings, so the count is exact
+      *> rather than a log-space approximation.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-CARD-FILE ASSIGN TO "RANGEIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANGE-CARD-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DISTPWR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "DISTPWR.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *>   Downstream interchange feed for the reporting team - see
+      *>   DSTPINTR.CPY for the documented record layout.
+           SELECT INTERCHANGE-FILE ASSIGN TO "DISTPWR.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERCHANGE-STATUS.
+
+      *>   POWER-FILE holds the digit-string key for every a^b
+      *>   generated by one request.  It replaced an in-memory OCCURS
+      *>   table, which capped the range at 99x99 (9801 slots); an
+      *>   indexed file has no such cap, so A and B can now run all
+      *>   the way out to 500.  SORT-WORK-FILE and SORTED-POWER-FILE
+      *>   carry the SORT verb's intermediate and final work file for
+      *>   the same reason - a file SORT instead of SORT on a table.
+      *>   ACCESS MODE IS DYNAMIC rather than SEQUENTIAL because a
+      *>   GEN-phase restart (see DELETE-ORPHANED-POWER-RECORDS) has to
+      *>   DELETE specific PF-SEQ keys at random before it goes back to
+      *>   writing sequentially from WS-RESUME-START-A.
+           SELECT POWER-FILE ASSIGN TO "POWERTBL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PF-SEQ
+               FILE STATUS IS WS-POWER-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.DAT".
+           SELECT SORTED-POWER-FILE ASSIGN TO "POWERSRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+      *>   CHECKPOINT-FILE carries the in-flight request's restart
+      *>   point (see CKPOINT.CPY) so a restart after an abend does
+      *>   not have to regenerate and re-sort a range that is already
+      *>   partly (or fully) done.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DISTPWR.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-CARD-FILE.
+           COPY RANGEREQ.
+
+       FD  REPORT-FILE.
+           COPY RPTLINE.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPOINT.
+
+       FD  INTERCHANGE-FILE.
+           COPY DSTPINTR.
+
+      *>   POWER-FILE, SORT-WORK-FILE, and SORTED-POWER-FILE all carry
+      *>   the same shape - a generation sequence number plus the
+      *>   exact decimal digit string for one a^b value - so the SORT
+      *>   below is a straight pass-through sort on the digit string.
+       FD  POWER-FILE.
+       01  POWER-FILE-RECORD.
+           05  PF-SEQ                  PIC 9(08).
+           05  PF-KEY-DATA              PIC X(1400).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-SEQ                  PIC 9(08).
+           05  SW-KEY-DATA              PIC X(1400).
+
+       FD  SORTED-POWER-FILE.
+       01  SORTED-POWER-RECORD.
+           05  SP-SEQ                  PIC 9(08).
+           05  SP-KEY-DATA              PIC X(1400).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05  WS-A                PIC 999.
            05  WS-B                PIC 999.
-           05  WS-MAX              PIC 999 VALUE 100.
-           05  WS-IDX              PIC 9(5).
-           05  WS-COUNT            PIC 9(5) VALUE 0.
-           05  WS-DISTINCT         PIC 9(5) VALUE 0.
-           05  WS-LOG-VALUE        COMP-2.
-           05  WS-PREV-LOG         COMP-2 VALUE -1.
-           05  WS-EPSILON          COMP-2 VALUE 0.0000001.
-           05  WS-DIFF             COMP-2.
-
-       01  WS-POWERS-TABLE.
-           05  WS-POWER OCCURS 9801 TIMES.
-               10  WS-LOG-A-B      COMP-2.
+           05  WS-A-MIN            PIC 999.
+           05  WS-A-MAX            PIC 999.
+           05  WS-B-MIN            PIC 999.
+           05  WS-B-MAX            PIC 999.
+           05  WS-RANGE-CARD-STATUS PIC X(02).
+           05  WS-REPORT-STATUS    PIC X(02).
+           05  WS-AUDIT-STATUS     PIC X(02).
+           05  WS-INTERCHANGE-STATUS PIC X(02).
+           05  WS-POWER-FILE-STATUS PIC X(02).
+           05  WS-SORTED-STATUS    PIC X(02).
+           05  WS-CHECKPOINT-STATUS PIC X(02).
+           05  WS-RESUME-START-A   PIC 999.
+           05  WS-DELETE-SEQ       PIC 9(08).
+           05  WS-COUNT            PIC 9(6) VALUE 0.
+           05  WS-DISTINCT         PIC 9(6) VALUE 0.
+           05  WS-CURRENT-DATE     PIC X(21).
+           05  WS-RUN-DATE         PIC X(10).
+           05  WS-JOB-ID           PIC X(08) VALUE "DISTPWR".
+           05  WS-TRANS-COUNT      PIC 9(5) VALUE 0.
+           05  WS-REJECT-COUNT     PIC 9(5) VALUE 0.
+           05  WS-REQ-SEQ          PIC 9(5) VALUE 0.
+           05  WS-SKIP-COUNT       PIC 9(5) VALUE 0.
+
+      *>   A/B range bounds currently enforced by VALIDATE-REQUEST.
+      *>   2 is the lowest meaningful exponent base/power; 500 is the
+      *>   ceiling POWER-FILE (an indexed file, not an OCCURS table)
+      *>   and the 1400-digit WS-POWER-KEY are sized for - comfortably
+      *>   past the 500^500 Finance asked about.
+           05  WS-RANGE-FLOOR      PIC 999 VALUE 2.
+           05  WS-RANGE-CEILING    PIC 999 VALUE 500.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH       PIC X(01) VALUE "N".
+               88  EOF-REACHED             VALUE "Y".
+           05  WS-RANGE-FILE-SWITCH PIC X(01) VALUE "N".
+               88  RANGE-FILE-PRESENT      VALUE "Y".
+           05  WS-REQUEST-VALID-SWITCH PIC X(01) VALUE "Y".
+               88  REQUEST-IS-VALID        VALUE "Y".
+           05  WS-SORTED-EOF-SWITCH PIC X(01) VALUE "N".
+               88  SORTED-EOF-REACHED      VALUE "Y".
+           05  WS-CHECKPOINT-SWITCH PIC X(01) VALUE "N".
+               88  CHECKPOINT-PRESENT      VALUE "Y".
+           05  WS-RESUME-SWITCH    PIC X(01) VALUE "N".
+               88  RESUMING-REQUEST        VALUE "Y".
+           05  WS-DELETE-SWITCH    PIC X(01) VALUE "N".
+               88  NO-MORE-ORPHANS         VALUE "Y".
+           05  WS-GEN-FAILED-SWITCH PIC X(01) VALUE "N".
+               88  GEN-FAILED               VALUE "Y".
+
+      *>   Elapsed-time bookkeeping for the audit log.  WS-START-TIME
+      *>   and WS-END-TIME are HHMMSSss from ACCEPT FROM TIME; they
+      *>   are converted to hundredths-of-a-second-since-midnight so
+      *>   the elapsed time comes out right even across an hour or
+      *>   minute boundary (a run that spans midnight is not
+      *>   expected and is not handled).
+       01  WS-ELAPSED-VARIABLES.
+           05  WS-START-TIME       PIC X(08).
+           05  WS-END-TIME         PIC X(08).
+           05  WS-TIME-HH          PIC 9(02).
+           05  WS-TIME-MM          PIC 9(02).
+           05  WS-TIME-SS          PIC 9(02).
+           05  WS-TIME-HS          PIC 9(02).
+           05  WS-START-HSEC       PIC 9(08).
+           05  WS-END-HSEC         PIC 9(08).
+           05  WS-ELAPSED-HSEC     PIC 9(08).
+
+      *>   Exact big-integer arithmetic for a^b.  WS-BN-DIGIT holds the
+      *>   decimal digits of the value being built, least-significant
+      *>   digit first, so multiplying by the base A is a simple
+      *>   digit-by-digit multiply-with-carry pass.
+       01  WS-BIGNUM.
+           05  WS-BN-LEN           PIC 9(04).
+           05  WS-BN-CARRY         PIC 9(05).
+           05  WS-BN-PROD          PIC 9(05).
+           05  WS-BN-IDX           PIC 9(04).
+           05  WS-BX               PIC 999.
+           05  WS-KEY-POS          PIC 9(04).
+           05  WS-BN-DIGIT OCCURS 1400 TIMES PIC 9.
+
+      *>   WS-POWER-KEY is the zero-padded decimal digits of a^b,
+      *>   most-significant digit first.  Equal-width zero-padded
+      *>   digit strings sort lexically in exactly numeric order, so
+      *>   an ordinary alphanumeric SORT/compare gives an exact
+      *>   distinct-value count with no floating point involved.
+      *>   1400 digits comfortably covers 500**500 (1350 digits).
+       01  WS-POWER-KEY            PIC X(1400).
+       01  WS-PREV-KEY             PIC X(1400).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *>   Generate all log(a^b) = b * log(a) values
-           PERFORM VARYING WS-A FROM 2 BY 1
-                   UNTIL WS-A > WS-MAX
-               PERFORM VARYING WS-B FROM 2 BY 1
-                       UNTIL WS-B > WS-MAX
+           PERFORM OPEN-OUTPUT-FILES.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM OPEN-RANGE-FILE.
+
+           IF RANGE-FILE-PRESENT
+               IF CHECKPOINT-PRESENT AND CK-REQ-SEQ > 1
+                   PERFORM SKIP-COMPLETED-REQUESTS
+               END-IF
+               PERFORM READ-NEXT-REQUEST
+               PERFORM PROCESS-REQUEST UNTIL EOF-REACHED
+               CLOSE RANGE-CARD-FILE
+           ELSE
+               PERFORM USE-DEFAULT-REQUEST
+               PERFORM VALIDATE-REQUEST
+               IF REQUEST-IS-VALID
+                   PERFORM PROCESS-ONE-REQUEST
+               ELSE
+                   MOVE WS-A-MIN TO RR-A-MIN
+                   MOVE WS-A-MAX TO RR-A-MAX
+                   MOVE WS-B-MIN TO RR-B-MIN
+                   MOVE WS-B-MAX TO RR-B-MAX
+                   PERFORM WRITE-REJECTION
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-OUTPUT-FILES.
+           PERFORM CLEAR-CHECKPOINT.
+
+           STOP RUN.
+
+      *>   Open the transaction file of range requests.  Its absence
+      *>   is not an error - it just means this is an ad-hoc run, and
+      *>   USE-DEFAULT-REQUEST supplies the classic 2-100 range.
+       OPEN-RANGE-FILE.
+           OPEN INPUT RANGE-CARD-FILE
+           IF WS-RANGE-CARD-STATUS = "00"
+               MOVE "Y" TO WS-RANGE-FILE-SWITCH
+           ELSE
+               MOVE "N" TO WS-RANGE-FILE-SWITCH
+           END-IF.
+
+      *>   Pick up any restart point left behind by a prior run that
+      *>   abended partway through a request.  Its absence just means
+      *>   this is a clean start, same as OPEN-RANGE-FILE's handling
+      *>   of a missing transaction file.
+       LOAD-CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-SWITCH
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET CHECKPOINT-PRESENT TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *>   A checkpoint exists to let THIS job's run survive an abend,
+      *>   not to remember an answer forever - CHECK-FOR-RESTART only
+      *>   compares A/B bounds, with no run identity, so a stale "DONE"
+      *>   checkpoint left behind by a prior job would otherwise be
+      *>   mistaken for a restart point by any later, unrelated job
+      *>   that happens to use the same range (guaranteed for the
+      *>   no-transaction-file default 2-100 request, likely for a
+      *>   recurring nightly range) and would just replay the old
+      *>   answer with no work done.  Once the whole job has finished
+      *>   normally - every request in the batch done, not merely one
+      *>   phase of one request - there is nothing left to restart, so
+      *>   the checkpoint is cleared here rather than left to be
+      *>   re-read as a future job's starting state.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: CHECKPOINT-FILE OPEN OUTPUT STATUS "
+                       WS-CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      *>   A checkpoint mid-batch only describes the one in-flight
+      *>   request; everything before it in RANGE-CARD-FILE was
+      *>   already completed and already written to REPORT-FILE/
+      *>   AUDIT-FILE/INTERCHANGE-FILE by the run that left this
+      *>   checkpoint behind.  All three output files are opened
+      *>   EXTEND for the whole job, so simply re-reading RANGE-CARD-
+      *>   FILE from the top on a restart (as used to happen) would
+      *>   reprocess those earlier requests and append a second,
+      *>   duplicate report line/audit record/interchange record for
+      *>   each one.  CK-REQ-SEQ - 1 records are discarded here,
+      *>   unvalidated and unprocessed, so the batch picks back up
+      *>   exactly at the in-flight request CHECK-FOR-RESTART is
+      *>   about to match against.
+       SKIP-COMPLETED-REQUESTS.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= CK-REQ-SEQ - 1
+                          OR EOF-REACHED
+               READ RANGE-CARD-FILE
+                   AT END
+                       SET EOF-REACHED TO TRUE
+               END-READ
+               ADD 1 TO WS-SKIP-COUNT
+               ADD 1 TO WS-REQ-SEQ
+           END-PERFORM.
+
+      *>   Read-ahead: fetch the next request and process it, so the
+      *>   driving loop in MAIN-PROCEDURE is a plain PERFORM ... UNTIL
+      *>   EOF-REACHED with no duplicated READ logic.  Non-numeric
+      *>   range values are caught here, before anything is moved
+      *>   into the numeric WS-A-MIN/WS-A-MAX/WS-B-MIN/WS-B-MAX.
+      *>   WS-REQ-SEQ counts every record read (valid or rejected) so
+      *>   it always names this request's 1-based position in the
+      *>   transaction file - the same position SKIP-COMPLETED-
+      *>   REQUESTS counts off against on a restart.
+       READ-NEXT-REQUEST.
+           READ RANGE-CARD-FILE
+               AT END
+                   SET EOF-REACHED TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REQ-SEQ
+                   MOVE "Y" TO WS-REQUEST-VALID-SWITCH
+                   IF RR-A-MIN IS NOT NUMERIC
+                      OR RR-A-MAX IS NOT NUMERIC
+                      OR RR-B-MIN IS NOT NUMERIC
+                      OR RR-B-MAX IS NOT NUMERIC
+                       DISPLAY "ERROR: NON-NUMERIC RANGE VALUE - "
+                               "REQUEST REJECTED"
+                       MOVE "N" TO WS-REQUEST-VALID-SWITCH
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       MOVE RR-A-MIN TO WS-A-MIN
+                       MOVE RR-A-MAX TO WS-A-MAX
+                       MOVE RR-B-MIN TO WS-B-MIN
+                       MOVE RR-B-MAX TO WS-B-MAX
+                   END-IF
+           END-READ.
+
+       PROCESS-REQUEST.
+           PERFORM VALIDATE-REQUEST
+           IF REQUEST-IS-VALID
+               PERFORM PROCESS-ONE-REQUEST
+           ELSE
+               PERFORM WRITE-REJECTION
+           END-IF
+           PERFORM READ-NEXT-REQUEST.
+
+      *>   Supply the classic 2-100 range when there is no
+      *>   transaction file to read requests from.
+       USE-DEFAULT-REQUEST.
+           MOVE "Y" TO WS-REQUEST-VALID-SWITCH
+           MOVE 1   TO WS-REQ-SEQ
+           MOVE 2   TO WS-A-MIN
+           MOVE 100 TO WS-A-MAX
+           MOVE 2   TO WS-B-MIN
+           MOVE 100 TO WS-B-MAX.
+
+      *>   Reject a request with a zero/negative/out-of-range bound,
+      *>   or a MIN past its matching MAX, instead of letting a bad
+      *>   control value quietly drive WS-POWERS-TABLE and produce a
+      *>   plausible-looking but wrong WS-DISTINCT.  Non-numeric
+      *>   values were already caught by READ-NEXT-REQUEST.
+       VALIDATE-REQUEST.
+           IF REQUEST-IS-VALID
+               IF WS-A-MIN < WS-RANGE-FLOOR
+                  OR WS-A-MAX > WS-RANGE-CEILING
+                  OR WS-A-MIN > WS-A-MAX
+                  OR WS-B-MIN < WS-RANGE-FLOOR
+                  OR WS-B-MAX > WS-RANGE-CEILING
+                  OR WS-B-MIN > WS-B-MAX
+                   DISPLAY "ERROR: RANGE OUT OF BOUNDS ("
+                           WS-RANGE-FLOOR " TO " WS-RANGE-CEILING
+                           ") - REQUEST REJECTED"
+                   MOVE "N" TO WS-REQUEST-VALID-SWITCH
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      *>   Skip the table build entirely for a rejected request, but
+      *>   still leave a trace of the rejection on the report.  Reads
+      *>   off the RANGE-CARD-FILE RR- fields (not WS-A-MIN etc.) so a
+      *>   non-numeric reject in READ-NEXT-REQUEST - which never moves
+      *>   its bad value into the numeric WS- fields - still shows the
+      *>   actual offending text.  MAIN-PROCEDURE's no-transaction-file
+      *>   path, where RANGE-CARD-FILE is never opened, moves its
+      *>   WS-A-MIN/WS-A-MAX/WS-B-MIN/WS-B-MAX into RR- before calling
+      *>   here so this paragraph does not need two versions of itself.
+       WRITE-REJECTION.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "  REJECTED RANGE: A " RR-A-MIN "-" RR-A-MAX
+                   " B " RR-B-MIN "-" RR-B-MAX
+
+           MOVE SPACES TO RL-TEXT
+           STRING "REQUEST REJECTED: A " RR-A-MIN "-" RR-A-MAX
+                  " B " RR-B-MIN "-" RR-B-MAX
+                  DELIMITED BY SIZE INTO RL-TEXT
+           WRITE REPORT-LINE.
+
+      *>   A POWER-FILE I/O failure, or a SORTED-POWER-FILE/SORT
+      *>   failure, means WS-COUNT/WS-DISTINCT were built from an
+      *>   incomplete or unsorted file, not the real answer - leave a
+      *>   trace on the report the same way WRITE-REJECTION does for a
+      *>   bad range, but do not write the audit log or the downstream
+      *>   interchange feed, since there is no real count or distinct
+      *>   value to hand either of them.  RETURN-CODE 16 and the
+      *>   "ERROR: ..." DISPLAY lines from GENERATE-POWER-FILE or
+      *>   SORT-AND-COUNT-POWERS are still the operator's signal that
+      *>   this run needs attention.
+       WRITE-GENERATION-FAILURE.
+           DISPLAY "REQUEST ABORTED: POWER-FILE I/O FAILURE - "
+                   "NO ANSWER PUBLISHED"
+           DISPLAY "RANGE: A " WS-A-MIN "-" WS-A-MAX
+                   " B " WS-B-MIN "-" WS-B-MAX
+
+           MOVE SPACES TO RL-TEXT
+           STRING "REQUEST ABORTED: POWER-FILE I/O FAILURE - A "
+                  WS-A-MIN "-" WS-A-MAX " B " WS-B-MIN "-" WS-B-MAX
+                  DELIMITED BY SIZE INTO RL-TEXT
+           WRITE REPORT-LINE.
+
+      *>   Compute, report, and audit one A/B range request, resuming
+      *>   from an earlier checkpoint for this same range if one is on
+      *>   file instead of always starting from WS-A-MIN.
+       PROCESS-ONE-REQUEST.
+           ACCEPT WS-START-TIME FROM TIME.
+
+           MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-DISTINCT.
+
+           PERFORM CHECK-FOR-RESTART
+
+           MOVE "N" TO WS-GEN-FAILED-SWITCH
+
+           IF RESUMING-REQUEST AND CK-PHASE = "DONE"
+               MOVE CK-COUNT    TO WS-COUNT
+               MOVE CK-DISTINCT TO WS-DISTINCT
+           ELSE
+               IF RESUMING-REQUEST AND CK-PHASE = "SORT"
+                   MOVE CK-COUNT TO WS-COUNT
+               ELSE
+                   PERFORM GENERATE-POWER-FILE
+                   IF NOT GEN-FAILED
+                       PERFORM SAVE-CHECKPOINT-SORT
+                   END-IF
+               END-IF
+               IF NOT GEN-FAILED
+                   PERFORM SORT-AND-COUNT-POWERS
+                   IF NOT GEN-FAILED
+                       PERFORM SAVE-CHECKPOINT-DONE
+                   END-IF
+               END-IF
+           END-IF.
+
+           ACCEPT WS-END-TIME FROM TIME.
+           ADD 1 TO WS-TRANS-COUNT.
+
+           IF GEN-FAILED
+               PERFORM WRITE-GENERATION-FAILURE
+           ELSE
+               DISPLAY "PROBLEM 29: DISTINCT POWERS"
+               DISPLAY "RANGE: A " WS-A-MIN "-" WS-A-MAX
+                       " B " WS-B-MIN "-" WS-B-MAX
+               DISPLAY "ANSWER: " WS-DISTINCT
+
+               PERFORM WRITE-REPORT-LINE
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-INTERCHANGE-RECORD
+           END-IF.
+
+      *>   A checkpoint is only useful if it was left by this exact
+      *>   request - a different range in the next batch record must
+      *>   not be fooled into thinking it is partway done.
+       CHECK-FOR-RESTART.
+           MOVE "N" TO WS-RESUME-SWITCH
+           IF CHECKPOINT-PRESENT
+               IF CK-A-MIN = WS-A-MIN AND CK-A-MAX = WS-A-MAX
+                  AND CK-B-MIN = WS-B-MIN AND CK-B-MAX = WS-B-MAX
+                   SET RESUMING-REQUEST TO TRUE
+                   DISPLAY "RESTART: RESUMING REQUEST AT PHASE "
+                           CK-PHASE
+               END-IF
+           END-IF.
+
+      *>   Build the exact digit-string key for every a^b in this
+      *>   request's range and write one POWER-FILE record per
+      *>   combination.  A fresh request opens POWER-FILE OUTPUT, so a
+      *>   multi-request batch does not carry the prior request's keys
+      *>   forward; a restart that is resuming a GEN-phase checkpoint
+      *>   opens I-O instead (EXTEND is not a legal open mode for an
+      *>   indexed file) and picks the outer loop back up right after
+      *>   CK-LAST-A - CK-LAST-A is only ever the last A value whose
+      *>   whole B range finished and got checkpointed (SAVE-CHECKPOINT-
+      *>   GEN runs after the inner loop completes), so CK-LAST-A + 1 is
+      *>   the A that was actually in flight when the job went down, and
+      *>   the PERFORM VARYING below regenerates that A's entire B range
+      *>   from WS-B-MIN, same as for any other A.  Before any of that
+      *>   re-generated A is written, DELETE-ORPHANED-POWER-RECORDS
+      *>   clears out whatever partial records that same in-flight A
+      *>   left behind under its old (pre-abend) PF-SEQ numbering, so
+      *>   the fresh WRITEs below - which renumber from CK-COUNT - do
+      *>   not collide with an orphaned record still sitting on the
+      *>   file under the same key.  Keying on generation sequence
+      *>   (PF-SEQ) rather than the digit string itself keeps a fresh
+      *>   load in ascending-key order, which is all an indexed file
+      *>   opened for sequential OUTPUT requires.
+      *>   WS-GEN-FAILED-SWITCH is set the moment any POWER-FILE OPEN or
+      *>   WRITE comes back with a bad status, so PROCESS-ONE-REQUEST
+      *>   can abort the request instead of handing SORT-AND-COUNT-
+      *>   POWERS (and from there the report/audit/interchange writes
+      *>   and SAVE-CHECKPOINT-DONE) a count built from an empty or
+      *>   short POWER-FILE.  The same switch also gates the call to
+      *>   SAVE-CHECKPOINT-GEN below, for the same reason - an A whose
+      *>   records never actually landed on POWER-FILE must not be
+      *>   checkpointed as done, or a later restart would skip straight
+      *>   past it (CK-LAST-A + 1) and undercount forever.  The loops
+      *>   below still run to their normal end once a failure is
+      *>   flagged - there is no repo convention yet for unwinding a
+      *>   PERFORM VARYING midway - but nothing downstream trusts
+      *>   WS-COUNT/WS-DISTINCT for a failed request.
+       GENERATE-POWER-FILE.
+           MOVE "N" TO WS-GEN-FAILED-SWITCH
+
+           IF RESUMING-REQUEST AND CK-PHASE = "GEN "
+               OPEN I-O POWER-FILE
+               IF WS-POWER-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: POWER-FILE OPEN I-O STATUS "
+                           WS-POWER-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET GEN-FAILED TO TRUE
+               END-IF
+               MOVE CK-COUNT TO WS-COUNT
+               COMPUTE WS-RESUME-START-A = CK-LAST-A + 1
+               PERFORM DELETE-ORPHANED-POWER-RECORDS
+           ELSE
+               OPEN OUTPUT POWER-FILE
+               IF WS-POWER-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: POWER-FILE OPEN OUTPUT STATUS "
+                           WS-POWER-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET GEN-FAILED TO TRUE
+               END-IF
+               MOVE WS-A-MIN TO WS-RESUME-START-A
+           END-IF
+
+           PERFORM VARYING WS-A FROM WS-RESUME-START-A BY 1
+                   UNTIL WS-A > WS-A-MAX
+               PERFORM VARYING WS-B FROM WS-B-MIN BY 1
+                       UNTIL WS-B > WS-B-MAX
                    ADD 1 TO WS-COUNT
-                   COMPUTE WS-LOG-VALUE = WS-B *
-                           FUNCTION LOG(WS-A)
-                   MOVE WS-LOG-VALUE TO
-                        WS-LOG-A-B(WS-COUNT)
+                   PERFORM COMPUTE-POWER-KEY
+                   MOVE WS-COUNT TO PF-SEQ
+                   MOVE WS-POWER-KEY TO PF-KEY-DATA
+                   WRITE POWER-FILE-RECORD
+                   IF WS-POWER-FILE-STATUS NOT = "00"
+                       DISPLAY "ERROR: POWER-FILE WRITE STATUS "
+                               WS-POWER-FILE-STATUS " AT PF-SEQ "
+                               PF-SEQ
+                       MOVE 16 TO RETURN-CODE
+                       SET GEN-FAILED TO TRUE
+                   END-IF
                END-PERFORM
+               IF NOT GEN-FAILED
+                   PERFORM SAVE-CHECKPOINT-GEN
+               END-IF
+           END-PERFORM
+
+           CLOSE POWER-FILE.
+
+      *>   Remove whatever POWER-FILE records the in-flight A left
+      *>   behind before the abend.  Those records were written under
+      *>   PF-SEQ values counting up from CK-COUNT (the count as of the
+      *>   end of the previous A), which is exactly where the
+      *>   regenerated A above starts renumbering from again - so
+      *>   anything still on the file past CK-COUNT is a leftover from
+      *>   the interrupted A and must go, or the WRITEs above would
+      *>   collide with it on PF-SEQ.  ACCESS MODE IS DYNAMIC lets
+      *>   DELETE target a specific key instead of only the last record
+      *>   read.
+       DELETE-ORPHANED-POWER-RECORDS.
+           MOVE "N" TO WS-DELETE-SWITCH
+           MOVE CK-COUNT TO WS-DELETE-SEQ
+           PERFORM UNTIL NO-MORE-ORPHANS
+               ADD 1 TO WS-DELETE-SEQ
+               MOVE WS-DELETE-SEQ TO PF-SEQ
+               DELETE POWER-FILE RECORD
+                   INVALID KEY
+                       SET NO-MORE-ORPHANS TO TRUE
+               END-DELETE
            END-PERFORM.
 
-      *>   Sort the array
-           SORT WS-POWER ON ASCENDING KEY WS-LOG-A-B.
+      *>   Record that generation has reached the end of another A
+      *>   value, so a restart only has to redo the B values for the
+      *>   A that was in flight when the job went down, not every A
+      *>   from WS-A-MIN again.
+       SAVE-CHECKPOINT-GEN.
+           MOVE WS-A-MIN TO CK-A-MIN
+           MOVE WS-A-MAX TO CK-A-MAX
+           MOVE WS-B-MIN TO CK-B-MIN
+           MOVE WS-B-MAX TO CK-B-MAX
+           MOVE "GEN " TO CK-PHASE
+           MOVE WS-A TO CK-LAST-A
+           MOVE WS-COUNT TO CK-COUNT
+           MOVE 0 TO CK-DISTINCT
+           MOVE WS-REQ-SEQ TO CK-REQ-SEQ
+           PERFORM WRITE-CHECKPOINT-RECORD.
 
-      *>   Count distinct values (those that differ by more than epsilon)
-           MOVE 1 TO WS-DISTINCT
-           MOVE WS-LOG-A-B(1) TO WS-PREV-LOG
+      *>   Generation finished for this request - a restart from here
+      *>   re-enters straight at the sort/count phase instead of
+      *>   rebuilding POWER-FILE.
+       SAVE-CHECKPOINT-SORT.
+           MOVE WS-A-MIN TO CK-A-MIN
+           MOVE WS-A-MAX TO CK-A-MAX
+           MOVE WS-B-MIN TO CK-B-MIN
+           MOVE WS-B-MAX TO CK-B-MAX
+           MOVE "SORT" TO CK-PHASE
+           MOVE WS-A-MAX TO CK-LAST-A
+           MOVE WS-COUNT TO CK-COUNT
+           MOVE 0 TO CK-DISTINCT
+           MOVE WS-REQ-SEQ TO CK-REQ-SEQ
+           PERFORM WRITE-CHECKPOINT-RECORD.
 
-           PERFORM VARYING WS-IDX FROM 2 BY 1
-                   UNTIL WS-IDX > WS-COUNT
-               COMPUTE WS-DIFF = WS-LOG-A-B(WS-IDX) - WS-PREV-LOG
-               IF WS-DIFF > WS-EPSILON
-                   ADD 1 TO WS-DISTINCT
-                   MOVE WS-LOG-A-B(WS-IDX) TO WS-PREV-LOG
-               END-IF
+      *>   The request is fully answered - a restart from here needs
+      *>   no further work at all, just the saved counts.
+       SAVE-CHECKPOINT-DONE.
+           MOVE WS-A-MIN TO CK-A-MIN
+           MOVE WS-A-MAX TO CK-A-MAX
+           MOVE WS-B-MIN TO CK-B-MIN
+           MOVE WS-B-MAX TO CK-B-MAX
+           MOVE "DONE" TO CK-PHASE
+           MOVE WS-A-MAX TO CK-LAST-A
+           MOVE WS-COUNT TO CK-COUNT
+           MOVE WS-DISTINCT TO CK-DISTINCT
+           MOVE WS-REQ-SEQ TO CK-REQ-SEQ
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+      *>   CHECKPOINT-FILE is a single-record restart journal; each
+      *>   save simply rewrites it wholesale with the latest state, so
+      *>   the file is always either empty (clean start) or holding
+      *>   exactly one - the most recent - checkpoint.
+       WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: CHECKPOINT-FILE OPEN OUTPUT STATUS "
+                       WS-CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: CHECKPOINT-FILE WRITE STATUS "
+                       WS-CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      *>   File SORT (no in-memory table, no OCCURS cap) of POWER-FILE
+      *>   into SORTED-POWER-FILE by the digit-string key, then a
+      *>   single sequential pass to count distinct values.  A bad
+      *>   SORT-RETURN means SORTED-POWER-FILE is missing or partial,
+      *>   so WS-GEN-FAILED-SWITCH (the same switch GENERATE-POWER-FILE
+      *>   sets on a POWER-FILE failure) is set here too instead of
+      *>   handing COUNT-DISTINCT-POWERS a file that is not really
+      *>   there to count - PROCESS-ONE-REQUEST routes a failure here
+      *>   the same way it already routes a generation failure, to
+      *>   WRITE-GENERATION-FAILURE instead of a published answer.
+       SORT-AND-COUNT-POWERS.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SW-KEY-DATA
+               USING POWER-FILE
+               GIVING SORTED-POWER-FILE
+
+           IF SORT-RETURN NOT = 0
+               DISPLAY "ERROR: SORT-RETURN " SORT-RETURN
+               MOVE 16 TO RETURN-CODE
+               SET GEN-FAILED TO TRUE
+           ELSE
+               PERFORM COUNT-DISTINCT-POWERS
+           END-IF.
+
+      *>   Read the sorted key file once, counting a new distinct
+      *>   value each time the key changes from the previous record -
+      *>   the same exact string-compare logic the old in-memory pass
+      *>   used, just driven by READ instead of a subscript.  An OPEN
+      *>   failure sets WS-GEN-FAILED-SWITCH and skips straight past
+      *>   the read loop - there is nothing valid to read - the same
+      *>   way GENERATE-POWER-FILE's OPEN failures do.
+       COUNT-DISTINCT-POWERS.
+           MOVE "N" TO WS-SORTED-EOF-SWITCH
+           OPEN INPUT SORTED-POWER-FILE
+           IF WS-SORTED-STATUS NOT = "00"
+               DISPLAY "ERROR: SORTED-POWER-FILE OPEN INPUT STATUS "
+                       WS-SORTED-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET GEN-FAILED TO TRUE
+           ELSE
+               PERFORM READ-AND-COUNT-SORTED-POWERS
+           END-IF.
+
+      *>   The actual read-and-count pass, split out of COUNT-DISTINCT-
+      *>   POWERS so a SORTED-POWER-FILE OPEN failure can skip it
+      *>   entirely instead of reading a file that never opened.
+       READ-AND-COUNT-SORTED-POWERS.
+           READ SORTED-POWER-FILE
+               AT END
+                   SET SORTED-EOF-REACHED TO TRUE
+           END-READ
+
+           IF NOT SORTED-EOF-REACHED
+               MOVE 1 TO WS-DISTINCT
+               MOVE SP-KEY-DATA TO WS-PREV-KEY
+           END-IF
+
+           PERFORM UNTIL SORTED-EOF-REACHED
+               READ SORTED-POWER-FILE
+                   AT END
+                       SET SORTED-EOF-REACHED TO TRUE
+                   NOT AT END
+                       IF SP-KEY-DATA NOT = WS-PREV-KEY
+                           ADD 1 TO WS-DISTINCT
+                           MOVE SP-KEY-DATA TO WS-PREV-KEY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SORTED-POWER-FILE.
+
+      *>   Compute WS-A raised to WS-B as an exact decimal digit
+      *>   string, left-zero-padded to WS-POWER-KEY's full width, by
+      *>   repeated long multiplication of the running big number by
+      *>   WS-A (starting from 1), WS-B times.
+       COMPUTE-POWER-KEY.
+           MOVE 1 TO WS-BN-LEN
+           MOVE 1 TO WS-BN-DIGIT(1)
+           PERFORM VARYING WS-BN-IDX FROM 2 BY 1
+                   UNTIL WS-BN-IDX > 1400
+               MOVE 0 TO WS-BN-DIGIT(WS-BN-IDX)
+           END-PERFORM
+
+           PERFORM VARYING WS-BX FROM 1 BY 1 UNTIL WS-BX > WS-B
+               MOVE 0 TO WS-BN-CARRY
+               PERFORM VARYING WS-BN-IDX FROM 1 BY 1
+                       UNTIL WS-BN-IDX > WS-BN-LEN
+                   COMPUTE WS-BN-PROD =
+                           WS-BN-DIGIT(WS-BN-IDX) * WS-A + WS-BN-CARRY
+                   COMPUTE WS-BN-DIGIT(WS-BN-IDX) =
+                           FUNCTION MOD(WS-BN-PROD, 10)
+                   COMPUTE WS-BN-CARRY = WS-BN-PROD / 10
+               END-PERFORM
+               PERFORM UNTIL WS-BN-CARRY = 0
+                   ADD 1 TO WS-BN-LEN
+                   COMPUTE WS-BN-DIGIT(WS-BN-LEN) =
+                           FUNCTION MOD(WS-BN-CARRY, 10)
+                   COMPUTE WS-BN-CARRY = WS-BN-CARRY / 10
+               END-PERFORM
+           END-PERFORM
+
+           MOVE ALL "0" TO WS-POWER-KEY
+           PERFORM VARYING WS-BN-IDX FROM 1 BY 1
+                   UNTIL WS-BN-IDX > WS-BN-LEN
+               COMPUTE WS-KEY-POS = 1400 - WS-BN-IDX + 1
+               MOVE WS-BN-DIGIT(WS-BN-IDX) TO
+                    WS-POWER-KEY(WS-KEY-POS:1)
            END-PERFORM.
 
-           DISPLAY "PROBLEM 29: DISTINCT POWERS".
-           DISPLAY "ANSWER: " WS-DISTINCT.
+      *>   Open the archivable report and the audit log once for the
+      *>   whole batch, and write the report's banner/date heading.
+      *>   REPORT-FILE opens EXTEND-with-fallback, the same as AUDIT-
+      *>   FILE/INTERCHANGE-FILE below, so the report accumulates one
+      *>   run's worth of output after another instead of truncating
+      *>   the last run's - matching the DISP=(MOD,CATLG,CATLG) this
+      *>   file's DD card already carries in DISTPWR.JCL.
+       OPEN-OUTPUT-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(5:2) "/" WS-CURRENT-DATE(7:2) "/"
+                  WS-CURRENT-DATE(1:4)
+                  DELIMITED BY SIZE INTO WS-RUN-DATE
 
-           STOP RUN.
+           OPEN EXTEND REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   DISPLAY "ERROR: REPORT-FILE OPEN STATUS "
+                           WS-REPORT-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           MOVE SPACES TO RL-TEXT
+           STRING "PROBLEM 29: DISTINCT POWERS" DELIMITED BY SIZE
+                  INTO RL-TEXT
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO RL-TEXT
+           STRING "RUN DATE: " WS-RUN-DATE
+                  DELIMITED BY SIZE INTO RL-TEXT
+           WRITE REPORT-LINE
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND INTERCHANGE-FILE
+           IF WS-INTERCHANGE-STATUS NOT = "00"
+               OPEN OUTPUT INTERCHANGE-FILE
+           END-IF.
+
+      *>   Write one result line per range request - A/B range used,
+      *>   total combinations generated, and the exact distinct count
+      *>   - to the archivable report (run date, range, distinct
+      *>   count, and combinations-vs-distinct summary) so the answer
+      *>   can be filed or handed to an auditor instead of only ever
+      *>   existing on the console.
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO RL-TEXT
+           STRING "A RANGE: " WS-A-MIN " TO " WS-A-MAX
+                  "   B RANGE: " WS-B-MIN " TO " WS-B-MAX
+                  DELIMITED BY SIZE INTO RL-TEXT
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO RL-TEXT
+           STRING "  TOTAL COMBINATIONS: " WS-COUNT
+                  "   DISTINCT VALUES: " WS-DISTINCT
+                  DELIMITED BY SIZE INTO RL-TEXT
+           WRITE REPORT-LINE.
+
+      *>   Append one run-history record to the audit log for this
+      *>   request (date, time, job id, range used, total/distinct
+      *>   counts, and elapsed time) so a later question like "when
+      *>   did we last run the full 2-100 case" has an actual trail
+      *>   to check.
+       WRITE-AUDIT-RECORD.
+           MOVE WS-START-TIME(1:2) TO WS-TIME-HH
+           MOVE WS-START-TIME(3:2) TO WS-TIME-MM
+           MOVE WS-START-TIME(5:2) TO WS-TIME-SS
+           MOVE WS-START-TIME(7:2) TO WS-TIME-HS
+           COMPUTE WS-START-HSEC =
+                   ((WS-TIME-HH * 60 + WS-TIME-MM) * 60 + WS-TIME-SS)
+                   * 100 + WS-TIME-HS
+
+           MOVE WS-END-TIME(1:2) TO WS-TIME-HH
+           MOVE WS-END-TIME(3:2) TO WS-TIME-MM
+           MOVE WS-END-TIME(5:2) TO WS-TIME-SS
+           MOVE WS-END-TIME(7:2) TO WS-TIME-HS
+           COMPUTE WS-END-HSEC =
+                   ((WS-TIME-HH * 60 + WS-TIME-MM) * 60 + WS-TIME-SS)
+                   * 100 + WS-TIME-HS
+
+           IF WS-END-HSEC >= WS-START-HSEC
+               COMPUTE WS-ELAPSED-HSEC = WS-END-HSEC - WS-START-HSEC
+           ELSE
+               COMPUTE WS-ELAPSED-HSEC =
+                       WS-END-HSEC - WS-START-HSEC + 8640000
+           END-IF
+
+           MOVE WS-RUN-DATE      TO AU-RUN-DATE
+           MOVE WS-START-TIME    TO AU-RUN-TIME
+           MOVE WS-JOB-ID        TO AU-JOB-ID
+           MOVE WS-A-MIN         TO AU-A-MIN
+           MOVE WS-A-MAX         TO AU-A-MAX
+           MOVE WS-B-MIN         TO AU-B-MIN
+           MOVE WS-B-MAX         TO AU-B-MAX
+           MOVE WS-COUNT         TO AU-COUNT
+           MOVE WS-DISTINCT      TO AU-DISTINCT
+           DIVIDE WS-ELAPSED-HSEC BY 100
+               GIVING AU-ELAPSED-SEC
+               REMAINDER AU-ELAPSED-HS
+
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: AUDIT-FILE WRITE STATUS "
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      *>   Append one record to the downstream interchange feed (see
+      *>   DSTPINTR.CPY for the documented layout) so the reporting
+      *>   team's system can pick up the range and the exact distinct
+      *>   count without anyone retyping it off a DISPLAY line.
+       WRITE-INTERCHANGE-RECORD.
+           MOVE WS-RUN-DATE TO IX-RUN-DATE
+           MOVE WS-A-MIN    TO IX-A-MIN
+           MOVE WS-A-MAX    TO IX-A-MAX
+           MOVE WS-B-MIN    TO IX-B-MIN
+           MOVE WS-B-MAX    TO IX-B-MAX
+           MOVE WS-COUNT    TO IX-COUNT
+           MOVE WS-DISTINCT TO IX-DISTINCT
+           WRITE INTERCHANGE-RECORD
+           IF WS-INTERCHANGE-STATUS NOT = "00"
+               DISPLAY "ERROR: INTERCHANGE-FILE WRITE STATUS "
+                       WS-INTERCHANGE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+      *>   Write the batch summary and close the report and audit log
+      *>   once the whole transaction file has been cleared.
+       CLOSE-OUTPUT-FILES.
+           MOVE SPACES TO RL-TEXT
+           STRING "BATCH COMPLETE: " WS-TRANS-COUNT
+                  " REQUEST(S) PROCESSED, " WS-REJECT-COUNT
+                  " REJECTED"
+                  DELIMITED BY SIZE INTO RL-TEXT
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE INTERCHANGE-FILE.
