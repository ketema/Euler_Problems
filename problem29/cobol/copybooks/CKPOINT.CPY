@@ -0,0 +1,28 @@
+      *> CKPOINT.CPY
+      *> Restart checkpoint for the request currently being processed.
+      *> One record, rewritten wholesale each time progress advances,
+      *> so a restart after an abend can tell how far the in-flight
+      *> request got instead of starting that request over from
+      *> WS-A-MIN.  CK-PHASE tells the restart logic where to pick up:
+      *>   "GEN "  - generation in progress; resume after CK-LAST-A
+      *>   "SORT"  - generation finished; re-enter at the sort/count
+      *>             phase instead of regenerating POWER-FILE
+      *>   "DONE"  - the request already completed; CK-DISTINCT is the
+      *>             answer, nothing left to redo
+      *> CK-REQ-SEQ is the in-flight request's 1-based position in the
+      *> transaction file, so a restart can skip past the earlier
+      *> requests in the same batch - already completed, and already
+      *> written to the report/audit/interchange files by the run
+      *> that left this checkpoint behind - instead of re-reading the
+      *> transaction file from the top and appending a second copy of
+      *> each of their results.
+       01  CHECKPOINT-RECORD.
+           05  CK-A-MIN            PIC 999.
+           05  CK-A-MAX            PIC 999.
+           05  CK-B-MIN            PIC 999.
+           05  CK-B-MAX            PIC 999.
+           05  CK-PHASE            PIC X(04).
+           05  CK-LAST-A           PIC 999.
+           05  CK-COUNT            PIC 9(06).
+           05  CK-DISTINCT         PIC 9(06).
+           05  CK-REQ-SEQ          PIC 9(05).
