@@ -0,0 +1,7 @@
+      *> RPTLINE.CPY
+      *> Generic 132-byte print line used for the DISTINCT-POWERS
+      *> archivable report (DISTPWR.RPT).  Content is assembled by
+      *> the writing program with STRING; this copybook just fixes
+      *> the record length both programs agree on.
+       01  REPORT-LINE.
+           05  RL-TEXT             PIC X(132).
