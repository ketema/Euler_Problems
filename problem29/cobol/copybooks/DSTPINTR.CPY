@@ -0,0 +1,27 @@
+      *> DSTPINTR.CPY
+      *> Downstream interchange record for DISTINCT-POWERS - one fixed
+      *> 34-byte record per completed range request, appended to
+      *> DISTPWR.OUT, for the reporting team's system to pick up
+      *> automatically instead of retyping WS-DISTINCT off a DISPLAY
+      *> line.  Record layout (1-based byte positions):
+      *>
+      *>   POS   LEN  FIELD         CONTENTS
+      *>   ---   ---  ------------  ------------------------------
+      *>     1    10  IX-RUN-DATE   Run date, MM/DD/YYYY
+      *>    11     3  IX-A-MIN      A range low bound
+      *>    14     3  IX-A-MAX      A range high bound
+      *>    17     3  IX-B-MIN      B range low bound
+      *>    20     3  IX-B-MAX      B range high bound
+      *>    23     6  IX-COUNT      Total a**b combinations generated
+      *>    29     6  IX-DISTINCT   Exact distinct-value count
+      *>
+      *> Any change to field widths or order is a breaking change to
+      *> the reporting team's feed and must be coordinated with them.
+       01  INTERCHANGE-RECORD.
+           05  IX-RUN-DATE         PIC X(10).
+           05  IX-A-MIN            PIC X(03).
+           05  IX-A-MAX            PIC X(03).
+           05  IX-B-MIN            PIC X(03).
+           05  IX-B-MAX            PIC X(03).
+           05  IX-COUNT            PIC 9(06).
+           05  IX-DISTINCT         PIC 9(06).
