@@ -0,0 +1,16 @@
+      *> AUDITREC.CPY
+      *> One line per DISTINCT-POWERS execution, appended to the
+      *> run-history/audit log (DISTPWR.AUD) so there is a trail of
+      *> who ran what range, when, and what answer came back.
+       01  AUDIT-RECORD.
+           05  AU-RUN-DATE         PIC X(10).
+           05  AU-RUN-TIME         PIC X(08).
+           05  AU-JOB-ID           PIC X(08).
+           05  AU-A-MIN            PIC X(03).
+           05  AU-A-MAX            PIC X(03).
+           05  AU-B-MIN            PIC X(03).
+           05  AU-B-MAX            PIC X(03).
+           05  AU-COUNT            PIC 9(06).
+           05  AU-DISTINCT         PIC 9(06).
+           05  AU-ELAPSED-SEC      PIC 9(06).
+           05  AU-ELAPSED-HS       PIC 9(02).
