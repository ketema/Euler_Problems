@@ -0,0 +1,10 @@
+      *> RANGEREQ.CPY
+      *> Record layout for a distinct-powers A/B range request.
+      *> One record = one range to analyze (A-MIN..A-MAX, B-MIN..B-MAX).
+      *> Used both as the single control card (RANGECTL.DAT) and as
+      *> the batch transaction file (RANGEIN.DAT) of range requests.
+       01  RANGE-REQUEST-RECORD.
+           05  RR-A-MIN            PIC X(03).
+           05  RR-A-MAX            PIC X(03).
+           05  RR-B-MIN            PIC X(03).
+           05  RR-B-MAX            PIC X(03).
